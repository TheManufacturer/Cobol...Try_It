@@ -1,29 +1,102 @@
-           *> Questa sezione identifica il programma
-           IDENTIFICATION DIVISION.
-
-           *> Assegniamo un nome al programma
-           PROGRAM-ID. HelloWorld.
-
-           *> L'ambiente dove verrà eseguito il programma
-           *> In questi casi "semplici", lasciamo vuoto
-           ENVIRONMENT DIVISION.
-
-           *> Dichiarazione dati, WORKING-STORAGE è usata per
-           *> dichiarazione variabili
-           DATA DIVISION.
-
-           *> Dichiarata variabile MESSAGE
-           WORKING-STORAGE SECTION.
-           01 MESSAGE PIC X(13) VALUE "Hello, world!".
-
-           *> Contiene il codice eseguibile, quindi...
-           PROCEDURE DIVISION.
-
-           *> Visualizza il messaggio
-           DISPLAY MESSAGE.
-
-           *> E lo termina
-           STOP RUN.
-
-           *> Riga 17 --> Dichiarazione di una variabile di livello 01 chiamata MESSAGE,
-           *> di tipo alfanumerico (PIC X) e lunghezza 13, inizializzata con il valore "Hello, world!".
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.     HelloWorld.
+000030 AUTHOR.         R. MARSH.
+000040 INSTALLATION.   FINANCIAL SYSTEMS DIVISION.
+000050 DATE-WRITTEN.   03/02/2011.
+000060 DATE-COMPILED.
+000070******************************************************************
+000080*                                                                *
+000090*   HELLOWORLD                                                  *
+000100*                                                                *
+000110*   FIRST JOB STEP OF THE NIGHTLY BATCH WINDOW.  CHECKS THAT     *
+000120*   THE FILES THE REST OF THE SUITE DEPENDS ON ARE PRESENT AND   *
+000130*   CAN BE OPENED, AND DISPLAYS A GO/NO-GO STATUS LINE SO THE    *
+000140*   OPERATOR KNOWS BEFORE KICKING OFF ADD_NUMBERS.               *
+000150*                                                                *
+000160*   MODIFICATION HISTORY                                        *
+000170*   2026-08-09  RM   REPURPOSED FROM A STATIC GREETING INTO A    *
+000180*                    PRE-BATCH ENVIRONMENT SMOKE TEST.           *
+000190*                                                                *
+000200******************************************************************
+000210 ENVIRONMENT DIVISION.
+000220 INPUT-OUTPUT SECTION.
+000230 FILE-CONTROL.
+000240     SELECT TRANS-FILE ASSIGN TO "TRANFILE"
+000250         ORGANIZATION IS LINE SEQUENTIAL
+000260         FILE STATUS IS WS-TRANS-FILE-STATUS.
+000270     SELECT AUDIT-LOG ASSIGN TO "AUDITLOG"
+000280         ORGANIZATION IS LINE SEQUENTIAL
+000290         FILE STATUS IS WS-AUDIT-FILE-STATUS.
+000300 DATA DIVISION.
+000310 FILE SECTION.
+000320 FD  TRANS-FILE
+000330     LABEL RECORDS ARE STANDARD.
+000340     COPY TRANREC.
+000350 FD  AUDIT-LOG
+000360     LABEL RECORDS ARE STANDARD.
+000370     COPY AUDITREC.
+000380 WORKING-STORAGE SECTION.
+000390*    FILE STATUS CODES FOR THE OPEN CHECKS.
+000400 77  WS-TRANS-FILE-STATUS        PIC X(02).
+000410 77  WS-AUDIT-FILE-STATUS        PIC X(02).
+000420*    OVERALL GO/NO-GO SWITCH FOR THE ENVIRONMENT CHECK.
+000430 77  WS-GO-NO-GO-SWITCH          PIC X(01) VALUE "Y".
+000440     88  WS-GO                   VALUE "Y".
+000450     88  WS-NO-GO                VALUE "N".
+000460 PROCEDURE DIVISION.
+000470 0000-MAIN-PROCESS.
+000480     DISPLAY "HELLOWORLD - PRE-BATCH ENVIRONMENT SMOKE TEST".
+000490     DISPLAY " ".
+000500     PERFORM 1000-CHECK-TRANS-FILE THRU 1000-EXIT.
+000510     PERFORM 2000-CHECK-AUDIT-LOG THRU 2000-EXIT.
+000520     PERFORM 9000-SHOW-STATUS THRU 9000-EXIT.
+000530     STOP RUN.
+000540******************************************************************
+000550*    1000-CHECK-TRANS-FILE - CONFIRM THE TRANSACTION FILE CAN    *
+000560*    BE OPENED.                                                  *
+000570******************************************************************
+000580 1000-CHECK-TRANS-FILE.
+000590     OPEN INPUT TRANS-FILE.
+000600     IF WS-TRANS-FILE-STATUS = "00"
+000610         DISPLAY "TRANS-FILE......... OK"
+000620         CLOSE TRANS-FILE
+000630     ELSE
+000640         DISPLAY "TRANS-FILE......... NOT AVAILABLE (STATUS "
+000650             WS-TRANS-FILE-STATUS ")"
+000660         MOVE "N" TO WS-GO-NO-GO-SWITCH
+000670     END-IF.
+000680 1000-EXIT.
+000690     EXIT.
+000700******************************************************************
+000710*    2000-CHECK-AUDIT-LOG - CONFIRM THE AUDIT LOG CAN BE OPENED. *
+000720******************************************************************
+000730 2000-CHECK-AUDIT-LOG.
+000740*    AUDIT-LOG IS APPEND-ONLY - ADD_NUMBERS OPENS IT WITH        *
+000750*    OPEN EXTEND AND CREATES IT ON FIRST USE, SO STATUS 35       *
+000760*    (FILE NOT FOUND) IS AN EXPECTED CONDITION HERE, NOT A       *
+000770*    FAILURE.                                                    *
+000780     OPEN EXTEND AUDIT-LOG.
+000790     IF WS-AUDIT-FILE-STATUS = "00" OR WS-AUDIT-FILE-STATUS = "35"
+000800         DISPLAY "AUDIT-LOG.......... OK"
+000810         IF WS-AUDIT-FILE-STATUS = "00"
+000820             CLOSE AUDIT-LOG
+000830         END-IF
+000840     ELSE
+000850         DISPLAY "AUDIT-LOG.......... NOT AVAILABLE (STATUS "
+000860             WS-AUDIT-FILE-STATUS ")"
+000870         MOVE "N" TO WS-GO-NO-GO-SWITCH
+000880     END-IF.
+000890 2000-EXIT.
+000900     EXIT.
+000910******************************************************************
+000920*    9000-SHOW-STATUS - DISPLAY THE FINAL GO/NO-GO LINE.         *
+000930******************************************************************
+000940 9000-SHOW-STATUS.
+000950     DISPLAY " ".
+000960     IF WS-GO
+000970         DISPLAY "STATUS ............ GO"
+000980     ELSE
+000990         DISPLAY "STATUS ............ NO-GO"
+001000     END-IF.
+001010 9000-EXIT.
+001020     EXIT.
