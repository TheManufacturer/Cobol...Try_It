@@ -1,35 +1,526 @@
-           IDENTIFICATION DIVISION.
-           PROGRAM-ID. ADD_NUMBERS.
-
-           *>divisione dati per dichiarazione variabili
-           DATA DIVISION.
-
-           *>sezione di memoria per variabili temporanee
-           WORKING-STORAGE SECTION.
-
-           01 NUM1 PIC 9(3).
-
-           01 NUM2 PIC 9(3).
-
-           01 TOTAL PIC 9(4).
-
-           *>qui il codice eseguibile
-           PROCEDURE DIVISION.
-
-           DISPLAY "HI MY FRIENDS...HERE WE GO AGAIN".
-           DISPLAY " ".
-
-           *>mostra un messaggio all'utente, [with no advancing - che noi abbiamo tolto perchè non mi fà vedere il messaggio]
-           DISPLAY "Enter First Number : ".
-
-           *>accetta l'input dell'utente e lo memorizza nella variabile
-           ACCEPT NUM1.
-
-           DISPLAY "Enter Second Number : ".
-           ACCEPT NUM2.
-
-           ADD NUM1 TO NUM2 GIVING TOTAL.
-
-           DISPLAY "The SUM is : " TOTAL.
-
-           STOP RUN.
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.     ADD_NUMBERS.
+000030 AUTHOR.         R. MARSH.
+000040 INSTALLATION.   FINANCIAL SYSTEMS DIVISION.
+000050 DATE-WRITTEN.   01/15/2009.
+000060 DATE-COMPILED.
+000070******************************************************************
+000080*                                                                *
+000090*   ADD_NUMBERS                                                 *
+000100*                                                                *
+000110*   CONTROL TOTAL UTILITY.  RUNS EITHER AS A NIGHTLY BATCH JOB   *
+000120*   AGAINST A TRANSACTION FILE OF AMOUNTS, OR INTERACTIVELY AT   *
+000130*   THE OPERATOR CONSOLE FOR AD HOC TWO-NUMBER ADDITIONS.        *
+000140*                                                                *
+000150*   MODIFICATION HISTORY                                        *
+000160*   2026-08-09  RM   ADDED NUMERIC EDIT VALIDATION WITH RE-      *
+000170*                    PROMPT ON THE NUM1/NUM2/ITEM CONSOLE        *
+000180*                    ACCEPTS.                                    *
+000190*   2026-08-09  RM   ADDED A PERSISTENT AUDIT-LOG ENTRY WRITTEN  *
+000200*                    AT THE END OF EVERY RUN.                    *
+000210*   2026-08-09  RM   WIDENED NUM1/NUM2/TOTAL TO PIC 9(7)V99 TO   *
+000220*                    CARRY REAL DOLLAR AMOUNTS WITH CENTS.       *
+000230*   2026-08-09  RM   TURNED THE TWO-NUMBER CONSOLE ADD INTO AN   *
+000240*                    N-ITEM RUNNING-TOTAL LOOP.                  *
+000250*   2026-08-09  RM   ADDED BATCH MODE - READS TRANS-FILE AND     *
+000260*                    ACCUMULATES A RECORD COUNT AND GRAND        *
+000270*                    TOTAL INSTEAD OF REQUIRING AN OPERATOR TO   *
+000280*                    KEY EACH PAIR OF AMOUNTS AT THE CONSOLE.    *
+000290*                    ORIGINAL TWO-NUMBER CONSOLE MODE IS KEPT    *
+000300*                    AS AN INTERACTIVE OPTION.                   *
+000310*   2026-08-09  RM   REPLACED THE CONSOLE TOTAL DISPLAY WITH A   *
+000320*                    FORMATTED, HEADED REPORT FILE.              *
+000330*   2026-08-09  RM   ADDED CHECKPOINT/RESTART SUPPORT FOR THE    *
+000340*                    BATCH RUN SO A RESTARTED JOB RESUMES AFTER  *
+000350*                    THE LAST POSTED DETAIL RECORD.              *
+000360*   2026-08-09  RM   ADDED CONTROL-TOTAL RECONCILIATION AGAINST  *
+000370*                    AN OPTIONAL HEADER-SUPPLIED EXPECTED TOTAL. *
+000380*   2026-08-09  RM   ADDED A GL INTERFACE FEED SO THE RUN TOTAL  *
+000390*                    CAN BE PICKED UP BY DOWNSTREAM POSTING.     *
+000400*   2026-08-09  RM   ADDED FILE STATUS HANDLING AND A CREATE-ON- *
+000410*                    FIRST-USE FALLBACK FOR AUDIT-LOG, SKIPPED   *
+000420*                    THE GL FEED WHEN OUT OF BALANCE, EDITED THE *
+000430*                    CONSOLE DOLLAR DISPLAYS, AND REBASED THE    *
+000440*                    CHECKPOINT/RESTART SKIP LOGIC ON RECORD     *
+000450*                    POSITION RATHER THAN TRANS-KEY ORDERING.    *
+000460*   2026-08-09  RM   BRANCHED AUDIT-RECORD-COUNT ON RUN MODE SO  *
+000470*                    INTERACTIVE RUNS LOG THE ACTUAL ITEM COUNT. *
+000480*   2026-08-09  RM   FIXED NUM1/NUM2/ITEM ACCEPT VALIDATION TO   *
+000490*                    USE AN ALPHANUMERIC STAGING FIELD, ZEROED   *
+000500*                    AUDIT-NUM1/AUDIT-NUM2 ON THE INTERACTIVE    *
+000510*                    PATH, AND OPENED REPORT-FILE IN EXTEND MODE *
+000520*                    ON A DETECTED RESTART.                      *
+000530*                                                                *
+000540******************************************************************
+000550 ENVIRONMENT DIVISION.
+000560 INPUT-OUTPUT SECTION.
+000570 FILE-CONTROL.
+000580     SELECT TRANS-FILE ASSIGN TO "TRANFILE"
+000590         ORGANIZATION IS LINE SEQUENTIAL.
+000600     SELECT AUDIT-LOG ASSIGN TO "AUDITLOG"
+000610         ORGANIZATION IS LINE SEQUENTIAL
+000620         FILE STATUS IS WS-AUDIT-FILE-STATUS.
+000630     SELECT REPORT-FILE ASSIGN TO "RPTFILE"
+000640         ORGANIZATION IS LINE SEQUENTIAL.
+000650     SELECT CHECKPOINT-FILE ASSIGN TO "CKPTFILE"
+000660         ORGANIZATION IS LINE SEQUENTIAL
+000670         FILE STATUS IS WS-CKPT-FILE-STATUS.
+000680     SELECT GL-FILE ASSIGN TO "GLFILE"
+000690         ORGANIZATION IS LINE SEQUENTIAL.
+000700 DATA DIVISION.
+000710 FILE SECTION.
+000720 FD  TRANS-FILE
+000730     LABEL RECORDS ARE STANDARD.
+000740     COPY TRANREC.
+000750 FD  AUDIT-LOG
+000760     LABEL RECORDS ARE STANDARD.
+000770     COPY AUDITREC.
+000780 FD  REPORT-FILE
+000790     LABEL RECORDS ARE STANDARD.
+000800     COPY RPTREC.
+000810 FD  CHECKPOINT-FILE
+000820     LABEL RECORDS ARE STANDARD.
+000830     COPY CKPTREC.
+000840 FD  GL-FILE
+000850     LABEL RECORDS ARE STANDARD.
+000860     COPY GLREC.
+000870 WORKING-STORAGE SECTION.
+000880*    RUN MODE SWITCH - OPERATOR CHOOSES BATCH OR INTERACTIVE.
+000890 77  WS-RUN-MODE                 PIC X(01).
+000900     88  WS-BATCH-MODE           VALUE "B" "b".
+000910     88  WS-INTERACTIVE-MODE     VALUE "I" "i".
+000920*    END OF FILE SWITCH FOR TRANS-FILE.
+000930 77  WS-EOF-SWITCH               PIC X(01) VALUE "N".
+000940     88  WS-END-OF-FILE          VALUE "Y".
+000950 77  WS-RECORD-COUNT             PIC 9(07) COMP.
+000960*    CHECKPOINT/RESTART FIELDS FOR THE BATCH RUN.
+000970 77  WS-CKPT-FILE-STATUS         PIC X(02).
+000980*    FILE STATUS FOR THE AUDIT-LOG OPEN IN 7000-WRITE-AUDIT-LOG.
+000990 77  WS-AUDIT-FILE-STATUS        PIC X(02).
+001000 77  WS-LAST-KEY-PROCESSED       PIC 9(07) VALUE ZERO.
+001010*    NUMBER OF DETAIL RECORDS ALREADY POSTED AS OF THE LAST      *
+001020*    CHECKPOINT - RESTART SKIPS BY THIS MANY DETAIL RECORDS      *
+001030*    RATHER THAN COMPARING TRANS-KEY VALUES.                     *
+001040 77  WS-CKPT-SKIP-COUNT          PIC 9(07) VALUE ZERO.
+001050 77  WS-DETAIL-RECORDS-READ      PIC 9(07) VALUE ZERO.
+001060*    SET WHEN A CHECKPOINT IS FOUND SO THE REPORT FILE IS        *
+001070*    OPENED IN EXTEND MODE INSTEAD OF BEING TRUNCATED, PRESERVING*
+001080*    THE DETAIL LINES THE INTERRUPTED RUN ALREADY WROTE.         *
+001090 77  WS-RESTART-SWITCH           PIC X(01) VALUE "N".
+001100     88  WS-RESTART-DETECTED     VALUE "Y".
+001110*    CONTROL TOTAL RECONCILIATION FIELDS FOR THE BATCH RUN.
+001120 77  WS-EXPECTED-CONTROL-TOTAL   PIC 9(7)V99 VALUE ZERO.
+001130 77  WS-EXPECTED-SUPPLIED-SWITCH PIC X(01) VALUE "N".
+001140     88  WS-EXPECTED-SUPPLIED    VALUE "Y".
+001150 77  WS-OUT-OF-BALANCE-SWITCH    PIC X(01) VALUE "N".
+001160     88  WS-OUT-OF-BALANCE       VALUE "Y".
+001170*    BATCH IDENTIFICATION FOR THE GL INTERFACE FEED.
+001180 77  WS-BATCH-ID                 PIC 9(06) VALUE ZERO.
+001190*    EDITED FIELDS FOR DISPLAYING DOLLAR AMOUNTS WITH THE        *
+001200*    IMPLIED DECIMAL POINT RENDERED.                             *
+001210 77  WS-EXPECTED-TOTAL-EDIT      PIC ZZZ,ZZZ,ZZ9.99.
+001220 77  WS-COMPUTED-TOTAL-EDIT      PIC ZZZ,ZZZ,ZZ9.99.
+001230 77  WS-RUNNING-TOTAL-EDIT       PIC ZZZ,ZZZ,ZZ9.99.
+001240*    VALID DATA SWITCH FOR THE CONSOLE NUMERIC EDIT CHECKS.
+001250 77  WS-VALID-SWITCH             PIC X(01) VALUE "N".
+001260     88  WS-DATA-VALID           VALUE "Y".
+001270*    ALPHANUMERIC STAGING FIELDS FOR THE CONSOLE NUMERIC ACCEPTS.*
+001280*    AN ACCEPT DIRECTLY INTO A NUMERIC PICTURE SILENTLY STRIPS   *
+001290*    NON-DIGIT CHARACTERS BEFORE THE IS NUMERIC TEST EVER RUNS,  *
+001300*    SO THE OPERATOR'S RAW KEYSTROKES ARE STAGED HERE AND EDIT-  *
+001310*    CHECKED BEFORE BEING MOVED INTO THE REAL NUMERIC FIELD.     *
+001320 77  WS-NUM1-ACCEPT              PIC X(09).
+001330 77  WS-NUM2-ACCEPT              PIC X(09).
+001340 77  WS-ITEM-ACCEPT              PIC X(09).
+001350*    MORE-ITEMS SWITCH AND FIELDS FOR THE RUNNING-TOTAL LOOP.
+001360 77  WS-MORE-ITEMS-SWITCH        PIC X(01) VALUE "N".
+001370     88  WS-MORE-ITEMS           VALUE "Y" "y".
+001380     88  WS-NO-MORE-ITEMS        VALUE "N" "n".
+001390 77  WS-RUNNING-TOTAL            PIC 9(7)V99.
+001400 77  WS-ITEM-AMOUNT              PIC 9(7)V99.
+001410*    ITEM SEQUENCE COUNTER FOR INTERACTIVE-MODE DETAIL LINES.
+001420 77  WS-ITEM-COUNT               PIC 9(05) COMP VALUE ZERO.
+001430*    REPORT HEADING FIELDS.
+001440 77  WS-PAGE-NUMBER              PIC 9(04) COMP VALUE 1.
+001450 77  WS-RPT-DATE-TXT             PIC X(08).
+001460 77  WS-RPT-TIME-TXT             PIC X(08).
+001470 77  NUM1                        PIC 9(7)V99.
+001480 77  NUM2                        PIC 9(7)V99.
+001490 77  TOTAL                       PIC 9(7)V99.
+001500*    OPERATOR IDENTIFICATION AND RUN DATE/TIME FOR THE AUDIT LOG.
+001510 77  WS-OPERATOR-ID              PIC X(08).
+001520 01  WS-CURRENT-DATE.
+001530     05  WS-CD-YY                PIC 9(02).
+001540     05  WS-CD-MM                PIC 9(02).
+001550     05  WS-CD-DD                PIC 9(02).
+001560 01  WS-CURRENT-TIME.
+001570     05  WS-CT-HH                PIC 9(02).
+001580     05  WS-CT-MM                PIC 9(02).
+001590     05  WS-CT-SS                PIC 9(02).
+001600     05  WS-CT-HS                PIC 9(02).
+001610 PROCEDURE DIVISION.
+001620 0000-MAIN-PROCESS.
+001630     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+001640     IF WS-BATCH-MODE
+001650         PERFORM 3000-RUN-BATCH THRU 3000-EXIT
+001660     ELSE
+001670         PERFORM 4000-RUN-INTERACTIVE THRU 4000-EXIT
+001680     END-IF.
+001690     PERFORM 7000-WRITE-AUDIT-LOG THRU 7000-EXIT.
+001700     IF WS-OUT-OF-BALANCE
+001710         DISPLAY "GL INTERFACE FEED SKIPPED - RUN OUT OF BALANCE."
+001720     ELSE
+001730         PERFORM 8000-WRITE-GL-INTERFACE THRU 8000-EXIT
+001740     END-IF.
+001750     CLOSE REPORT-FILE.
+001760     STOP RUN.
+001770******************************************************************
+001780*    1000-INITIALIZE - DISPLAY BANNER AND GET THE RUN MODE.      *
+001790******************************************************************
+001800 1000-INITIALIZE.
+001810     DISPLAY "ADD_NUMBERS - CONTROL TOTAL UTILITY".
+001820     DISPLAY " ".
+001830     DISPLAY "ENTER RUN MODE (B=BATCH, I=INTERACTIVE) : ".
+001840     ACCEPT WS-RUN-MODE.
+001850     DISPLAY "ENTER OPERATOR ID : ".
+001860     ACCEPT WS-OPERATOR-ID.
+001870     DISPLAY "ENTER BATCH ID : ".
+001880     ACCEPT WS-BATCH-ID.
+001890     PERFORM 1500-OPEN-REPORT-FILE THRU 1500-EXIT.
+001900 1000-EXIT.
+001910     EXIT.
+001920******************************************************************
+001930*    1500-OPEN-REPORT-FILE - OPEN THE REPORT AND WRITE THE       *
+001940*    HEADING LINE.                                               *
+001950******************************************************************
+001960 1500-OPEN-REPORT-FILE.
+001970     ACCEPT WS-CURRENT-DATE FROM DATE.
+001980     ACCEPT WS-CURRENT-TIME FROM TIME.
+001990     STRING WS-CD-MM "/" WS-CD-DD "/" WS-CD-YY
+002000         DELIMITED BY SIZE INTO WS-RPT-DATE-TXT.
+002010     STRING WS-CT-HH ":" WS-CT-MM ":" WS-CT-SS
+002020         DELIMITED BY SIZE INTO WS-RPT-TIME-TXT.
+002030     PERFORM 1550-CHECK-REPORT-RESTART THRU 1550-EXIT.
+002040     IF WS-RESTART-DETECTED
+002050         OPEN EXTEND REPORT-FILE
+002060     ELSE
+002070         OPEN OUTPUT REPORT-FILE
+002080     END-IF.
+002090     MOVE SPACES TO RPT-HEADER-LINE.
+002100     MOVE "RUN DATE: " TO RPT-HDR-LABEL1.
+002110     MOVE WS-RPT-DATE-TXT TO RPT-HDR-DATE.
+002120     MOVE "RUN TIME: " TO RPT-HDR-LABEL2.
+002130     MOVE WS-RPT-TIME-TXT TO RPT-HDR-TIME.
+002140     MOVE "PAGE: " TO RPT-HDR-LABEL3.
+002150     MOVE WS-PAGE-NUMBER TO RPT-HDR-PAGE.
+002160     WRITE RPT-HEADER-LINE.
+002170 1500-EXIT.
+002180     EXIT.
+002190******************************************************************
+002200*    1550-CHECK-REPORT-RESTART - PEEK AT THE CHECKPOINT FILE     *
+002210*    BEFORE THE REPORT FILE IS OPENED SO A RESTARTED BATCH RUN   *
+002220*    APPENDS TO THE EXISTING REPORT RATHER THAN TRUNCATING THE   *
+002230*    DETAIL LINES THE INTERRUPTED RUN ALREADY WROTE.             *
+002240******************************************************************
+002250 1550-CHECK-REPORT-RESTART.
+002260     MOVE "N" TO WS-RESTART-SWITCH.
+002270     IF WS-BATCH-MODE
+002280         OPEN INPUT CHECKPOINT-FILE
+002290         IF WS-CKPT-FILE-STATUS = "00"
+002300             READ CHECKPOINT-FILE
+002310                 AT END
+002320                     CONTINUE
+002330                 NOT AT END
+002340                     MOVE "Y" TO WS-RESTART-SWITCH
+002350             END-READ
+002360             CLOSE CHECKPOINT-FILE
+002370         END-IF
+002380     END-IF.
+002390 1550-EXIT.
+002400     EXIT.
+002410******************************************************************
+002420*    3000-RUN-BATCH - TOTAL A TRANSACTION FILE OF AMOUNTS.       *
+002430******************************************************************
+002440 3000-RUN-BATCH.
+002450     OPEN INPUT TRANS-FILE.
+002460     MOVE ZERO TO WS-RECORD-COUNT.
+002470     MOVE ZERO TO TOTAL.
+002480     MOVE ZERO TO NUM1.
+002490     MOVE ZERO TO NUM2.
+002500     MOVE ZERO TO WS-LAST-KEY-PROCESSED.
+002510     MOVE ZERO TO WS-EXPECTED-CONTROL-TOTAL.
+002520     MOVE "N" TO WS-EXPECTED-SUPPLIED-SWITCH.
+002530     MOVE "N" TO WS-OUT-OF-BALANCE-SWITCH.
+002540     MOVE "N" TO WS-EOF-SWITCH.
+002550     PERFORM 3050-CHECK-FOR-RESTART THRU 3050-EXIT.
+002560     PERFORM 3100-READ-TRANS-RECORD THRU 3100-EXIT.
+002570     PERFORM 3200-PROCESS-TRANS-RECORD THRU 3200-EXIT
+002580         UNTIL WS-END-OF-FILE.
+002590     CLOSE TRANS-FILE.
+002600     PERFORM 3500-CLEAR-CHECKPOINT THRU 3500-EXIT.
+002610     PERFORM 3600-CHECK-CONTROL-TOTAL THRU 3600-EXIT.
+002620     MOVE SPACES TO RPT-TOTAL-LINE.
+002630     MOVE "TOTAL" TO RPT-TOT-LABEL.
+002640     MOVE WS-RECORD-COUNT TO RPT-TOT-COUNT.
+002650     MOVE TOTAL TO RPT-TOT-AMOUNT.
+002660     IF WS-OUT-OF-BALANCE
+002670         MOVE "*** OUT OF BALANCE ***" TO RPT-TOT-BALANCE-MSG
+002680     END-IF.
+002690     WRITE RPT-TOTAL-LINE.
+002700     DISPLAY " ".
+002710     DISPLAY "BATCH RUN COMPLETE - SEE REPORT-FILE FOR TOTALS.".
+002720 3000-EXIT.
+002730     EXIT.
+002740******************************************************************
+002750*    3050-CHECK-FOR-RESTART - RESUME FROM THE LAST CHECKPOINT    *
+002760*    IF A PRIOR RUN LEFT ONE BEHIND.                             *
+002770******************************************************************
+002780 3050-CHECK-FOR-RESTART.
+002790     OPEN INPUT CHECKPOINT-FILE.
+002800     IF WS-CKPT-FILE-STATUS = "00"
+002810         READ CHECKPOINT-FILE
+002820             AT END
+002830                 CONTINUE
+002840             NOT AT END
+002850                 MOVE CKPT-LAST-KEY TO WS-LAST-KEY-PROCESSED
+002860                 MOVE CKPT-RUNNING-TOTAL TO TOTAL
+002870                 MOVE CKPT-RECORD-COUNT TO WS-RECORD-COUNT
+002880                 MOVE CKPT-RECORD-COUNT TO WS-CKPT-SKIP-COUNT
+002890                 DISPLAY "RESTART DETECTED - RESUMING AFTER KEY "
+002900                     WS-LAST-KEY-PROCESSED
+002910         END-READ
+002920         CLOSE CHECKPOINT-FILE
+002930     END-IF.
+002940 3050-EXIT.
+002950     EXIT.
+002960 3100-READ-TRANS-RECORD.
+002970     READ TRANS-FILE
+002980         AT END
+002990             MOVE "Y" TO WS-EOF-SWITCH
+003000     END-READ.
+003010 3100-EXIT.
+003020     EXIT.
+003030 3200-PROCESS-TRANS-RECORD.
+003040     IF TRANS-IS-HEADER
+003050         MOVE TRANS-AMOUNT TO WS-EXPECTED-CONTROL-TOTAL
+003060         MOVE "Y" TO WS-EXPECTED-SUPPLIED-SWITCH
+003070     ELSE
+003080         ADD 1 TO WS-DETAIL-RECORDS-READ
+003090         IF WS-DETAIL-RECORDS-READ > WS-CKPT-SKIP-COUNT
+003100             ADD 1 TO WS-RECORD-COUNT
+003110             ADD TRANS-AMOUNT TO TOTAL
+003120             MOVE TRANS-KEY TO WS-LAST-KEY-PROCESSED
+003130             MOVE SPACES TO RPT-DETAIL-LINE
+003140             MOVE TRANS-KEY TO RPT-DTL-KEY
+003150             MOVE TRANS-AMOUNT TO RPT-DTL-AMOUNT
+003160             WRITE RPT-DETAIL-LINE
+003170             PERFORM 3400-WRITE-CHECKPOINT THRU 3400-EXIT
+003180         END-IF
+003190     END-IF.
+003200     PERFORM 3100-READ-TRANS-RECORD THRU 3100-EXIT.
+003210 3200-EXIT.
+003220     EXIT.
+003230******************************************************************
+003240*    3400-WRITE-CHECKPOINT - RECORD THE LAST KEY POSTED AND THE  *
+003250*    RUNNING ACCUMULATOR AFTER EACH TRANSACTION.                 *
+003260******************************************************************
+003270 3400-WRITE-CHECKPOINT.
+003280     OPEN OUTPUT CHECKPOINT-FILE.
+003290     MOVE SPACES TO CKPT-RECORD.
+003300     MOVE TRANS-KEY TO CKPT-LAST-KEY.
+003310     MOVE TOTAL TO CKPT-RUNNING-TOTAL.
+003320     MOVE WS-RECORD-COUNT TO CKPT-RECORD-COUNT.
+003330     WRITE CKPT-RECORD.
+003340     CLOSE CHECKPOINT-FILE.
+003350 3400-EXIT.
+003360     EXIT.
+003370******************************************************************
+003380*    3500-CLEAR-CHECKPOINT - REMOVE THE CHECKPOINT ONCE THE      *
+003390*    FILE HAS BEEN TOTALED SUCCESSFULLY.                         *
+003400******************************************************************
+003410 3500-CLEAR-CHECKPOINT.
+003420     OPEN OUTPUT CHECKPOINT-FILE.
+003430     CLOSE CHECKPOINT-FILE.
+003440 3500-EXIT.
+003450     EXIT.
+003460******************************************************************
+003470*    3600-CHECK-CONTROL-TOTAL - IF A HEADER RECORD SUPPLIED AN   *
+003480*    EXPECTED CONTROL TOTAL, BALANCE THE COMPUTED TOTAL AGAINST  *
+003490*    IT AND FLAG THE RUN OUT OF BALANCE IF THEY DISAGREE.        *
+003500******************************************************************
+003510 3600-CHECK-CONTROL-TOTAL.
+003520     IF WS-EXPECTED-SUPPLIED
+003530         IF TOTAL = WS-EXPECTED-CONTROL-TOTAL
+003540             DISPLAY "CONTROL TOTAL VERIFIED - RUN IN BALANCE."
+003550         ELSE
+003560             MOVE "Y" TO WS-OUT-OF-BALANCE-SWITCH
+003570             MOVE WS-EXPECTED-CONTROL-TOTAL
+003580                 TO WS-EXPECTED-TOTAL-EDIT
+003590             MOVE TOTAL TO WS-COMPUTED-TOTAL-EDIT
+003600             DISPLAY "*** OUT OF BALANCE *** EXPECTED CONTROL "
+003610                 "TOTAL " WS-EXPECTED-TOTAL-EDIT
+003620                 " DOES NOT AGREE WITH COMPUTED TOTAL "
+003630                 WS-COMPUTED-TOTAL-EDIT
+003640         END-IF
+003650     END-IF.
+003660 3600-EXIT.
+003670     EXIT.
+003680******************************************************************
+003690*    4000-RUN-INTERACTIVE - ORIGINAL TWO-NUMBER CONSOLE ADD.     *
+003700******************************************************************
+003710 4000-RUN-INTERACTIVE.
+003720     MOVE ZERO TO WS-ITEM-COUNT.
+003730     PERFORM 4100-GET-NUM1 THRU 4100-EXIT.
+003740     ADD 1 TO WS-ITEM-COUNT.
+003750     MOVE SPACES TO RPT-DETAIL-LINE.
+003760     MOVE WS-ITEM-COUNT TO RPT-DTL-KEY.
+003770     MOVE NUM1 TO RPT-DTL-AMOUNT.
+003780     WRITE RPT-DETAIL-LINE.
+003790     PERFORM 4200-GET-NUM2 THRU 4200-EXIT.
+003800     ADD 1 TO WS-ITEM-COUNT.
+003810     MOVE SPACES TO RPT-DETAIL-LINE.
+003820     MOVE WS-ITEM-COUNT TO RPT-DTL-KEY.
+003830     MOVE NUM2 TO RPT-DTL-AMOUNT.
+003840     WRITE RPT-DETAIL-LINE.
+003850     ADD NUM1 TO NUM2 GIVING TOTAL.
+003860     MOVE TOTAL TO WS-RUNNING-TOTAL.
+003870     MOVE "Y" TO WS-MORE-ITEMS-SWITCH.
+003880     PERFORM 4300-ASK-MORE-ITEMS THRU 4300-EXIT
+003890         UNTIL WS-NO-MORE-ITEMS.
+003900     MOVE WS-RUNNING-TOTAL TO TOTAL.
+003910     MOVE SPACES TO RPT-TOTAL-LINE.
+003920     MOVE "TOTAL" TO RPT-TOT-LABEL.
+003930     MOVE WS-ITEM-COUNT TO RPT-TOT-COUNT.
+003940     MOVE TOTAL TO RPT-TOT-AMOUNT.
+003950     WRITE RPT-TOTAL-LINE.
+003960     DISPLAY "RUN COMPLETE - SEE REPORT-FILE FOR THE TOTAL.".
+003970 4000-EXIT.
+003980     EXIT.
+003990 4100-GET-NUM1.
+004000     MOVE "N" TO WS-VALID-SWITCH.
+004010     PERFORM 4110-ACCEPT-NUM1 THRU 4110-EXIT
+004020         UNTIL WS-DATA-VALID.
+004030 4100-EXIT.
+004040     EXIT.
+004050 4110-ACCEPT-NUM1.
+004060     DISPLAY "Enter First Number : ".
+004070     MOVE SPACES TO WS-NUM1-ACCEPT.
+004080     ACCEPT WS-NUM1-ACCEPT.
+004090     INSPECT WS-NUM1-ACCEPT REPLACING TRAILING SPACE BY ZERO.
+004100     IF WS-NUM1-ACCEPT IS NUMERIC
+004110         MOVE "Y" TO WS-VALID-SWITCH
+004120         MOVE WS-NUM1-ACCEPT TO NUM1
+004130     ELSE
+004140         DISPLAY "*** INVALID ENTRY - NUMERIC DATA REQUIRED ***"
+004150         MOVE "N" TO WS-VALID-SWITCH
+004160     END-IF.
+004170 4110-EXIT.
+004180     EXIT.
+004190 4200-GET-NUM2.
+004200     MOVE "N" TO WS-VALID-SWITCH.
+004210     PERFORM 4210-ACCEPT-NUM2 THRU 4210-EXIT
+004220         UNTIL WS-DATA-VALID.
+004230 4200-EXIT.
+004240     EXIT.
+004250 4210-ACCEPT-NUM2.
+004260     DISPLAY "Enter Second Number : ".
+004270     MOVE SPACES TO WS-NUM2-ACCEPT.
+004280     ACCEPT WS-NUM2-ACCEPT.
+004290     INSPECT WS-NUM2-ACCEPT REPLACING TRAILING SPACE BY ZERO.
+004300     IF WS-NUM2-ACCEPT IS NUMERIC
+004310         MOVE "Y" TO WS-VALID-SWITCH
+004320         MOVE WS-NUM2-ACCEPT TO NUM2
+004330     ELSE
+004340         DISPLAY "*** INVALID ENTRY - NUMERIC DATA REQUIRED ***"
+004350         MOVE "N" TO WS-VALID-SWITCH
+004360     END-IF.
+004370 4210-EXIT.
+004380     EXIT.
+004390******************************************************************
+004400*    4300-ASK-MORE-ITEMS - N-ITEM RUNNING-TOTAL LOOP.            *
+004410******************************************************************
+004420 4300-ASK-MORE-ITEMS.
+004430     DISPLAY "MORE ITEMS? (Y/N) : ".
+004440     ACCEPT WS-MORE-ITEMS-SWITCH.
+004450     IF WS-MORE-ITEMS
+004460         PERFORM 4400-GET-ADDITIONAL-ITEM THRU 4400-EXIT
+004470         ADD WS-ITEM-AMOUNT TO WS-RUNNING-TOTAL
+004480         ADD 1 TO WS-ITEM-COUNT
+004490         MOVE SPACES TO RPT-DETAIL-LINE
+004500         MOVE WS-ITEM-COUNT TO RPT-DTL-KEY
+004510         MOVE WS-ITEM-AMOUNT TO RPT-DTL-AMOUNT
+004520         WRITE RPT-DETAIL-LINE
+004530         MOVE WS-RUNNING-TOTAL TO WS-RUNNING-TOTAL-EDIT
+004540         DISPLAY "RUNNING SUBTOTAL : " WS-RUNNING-TOTAL-EDIT
+004550     END-IF.
+004560 4300-EXIT.
+004570     EXIT.
+004580 4400-GET-ADDITIONAL-ITEM.
+004590     MOVE "N" TO WS-VALID-SWITCH.
+004600     PERFORM 4410-ACCEPT-ITEM THRU 4410-EXIT
+004610         UNTIL WS-DATA-VALID.
+004620 4400-EXIT.
+004630     EXIT.
+004640 4410-ACCEPT-ITEM.
+004650     DISPLAY "Enter Next Amount : ".
+004660     MOVE SPACES TO WS-ITEM-ACCEPT.
+004670     ACCEPT WS-ITEM-ACCEPT.
+004680     INSPECT WS-ITEM-ACCEPT REPLACING TRAILING SPACE BY ZERO.
+004690     IF WS-ITEM-ACCEPT IS NUMERIC
+004700         MOVE "Y" TO WS-VALID-SWITCH
+004710         MOVE WS-ITEM-ACCEPT TO WS-ITEM-AMOUNT
+004720     ELSE
+004730         DISPLAY "*** INVALID ENTRY - NUMERIC DATA REQUIRED ***"
+004740         MOVE "N" TO WS-VALID-SWITCH
+004750     END-IF.
+004760 4410-EXIT.
+004770     EXIT.
+004780******************************************************************
+004790*    7000-WRITE-AUDIT-LOG - APPEND ONE ENTRY FOR THIS RUN.       *
+004800******************************************************************
+004810 7000-WRITE-AUDIT-LOG.
+004820     ACCEPT WS-CURRENT-DATE FROM DATE.
+004830     ACCEPT WS-CURRENT-TIME FROM TIME.
+004840     OPEN EXTEND AUDIT-LOG.
+004850     IF WS-AUDIT-FILE-STATUS = "35"
+004860*        AUDITLOG DOES NOT EXIST YET - CREATE IT AND RETRY.      *
+004870         OPEN OUTPUT AUDIT-LOG
+004880         CLOSE AUDIT-LOG
+004890         OPEN EXTEND AUDIT-LOG
+004900     END-IF.
+004910     MOVE SPACES TO AUDIT-RECORD.
+004920     MOVE WS-OPERATOR-ID TO AUDIT-OPERATOR-ID.
+004930     MOVE WS-CURRENT-DATE TO AUDIT-RUN-DATE.
+004940     MOVE WS-CT-HH TO AUDIT-RT-HH.
+004950     MOVE WS-CT-MM TO AUDIT-RT-MM.
+004960     MOVE WS-CT-SS TO AUDIT-RT-SS.
+004970*    AUDIT-NUM1/AUDIT-NUM2 ARE ALWAYS ZEROED - SEE THE COMMENT   *
+004980*    IN AUDITREC.CPY.  AUDIT-TOTAL/AUDIT-RECORD-COUNT CARRY THE  *
+004990*    RECONCILIATION DATA FOR BOTH RUN MODES.                     *
+005000     MOVE ZERO TO AUDIT-NUM1.
+005010     MOVE ZERO TO AUDIT-NUM2.
+005020     MOVE TOTAL TO AUDIT-TOTAL.
+005030     IF WS-BATCH-MODE
+005040         MOVE WS-RECORD-COUNT TO AUDIT-RECORD-COUNT
+005050     ELSE
+005060         MOVE WS-ITEM-COUNT TO AUDIT-RECORD-COUNT
+005070     END-IF.
+005080     WRITE AUDIT-RECORD.
+005090     CLOSE AUDIT-LOG.
+005100 7000-EXIT.
+005110     EXIT.
+005120******************************************************************
+005130*    8000-WRITE-GL-INTERFACE - EMIT THE RUN TOTAL TO THE FIXED-  *
+005140*    WIDTH GL INTERFACE FILE FOR DOWNSTREAM POSTING.             *
+005150******************************************************************
+005160 8000-WRITE-GL-INTERFACE.
+005170     ACCEPT WS-CURRENT-DATE FROM DATE.
+005180     OPEN OUTPUT GL-FILE.
+005190     MOVE SPACES TO GL-RECORD.
+005200     MOVE WS-BATCH-ID TO GL-BATCH-ID.
+005210     MOVE WS-CURRENT-DATE TO GL-POSTING-DATE.
+005220     MOVE TOTAL TO GL-AMOUNT.
+005230     WRITE GL-RECORD.
+005240     CLOSE GL-FILE.
+005250 8000-EXIT.
+005260     EXIT.
