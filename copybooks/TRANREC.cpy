@@ -0,0 +1,28 @@
+000010******************************************************************
+000020*                                                                *
+000030*   TRANREC.CPY                                                 *
+000040*   TRANSACTION AMOUNT RECORD - USED BY THE NIGHTLY BATCH        *
+000050*   TOTALING JOBS TO REPLACE HAND-KEYED CONSOLE AMOUNTS.         *
+000060*                                                                *
+000070*   MODIFICATION HISTORY                                        *
+000080*   2026-08-09  RM   INITIAL VERSION - BATCH TRANSACTION FILE.   *
+000090*                                                                *
+000100******************************************************************
+000110 01  TRANS-RECORD.
+000120     05  TRANS-REC-TYPE              PIC X(01).
+000130         88  TRANS-IS-DETAIL         VALUE "D" "d" SPACE.
+000140         88  TRANS-IS-HEADER         VALUE "H" "h".
+000150     05  TRANS-KEY                  PIC 9(07).
+000160*    TRANS-KEY IS AN IDENTIFYING KEY ONLY - IT NEED NOT BE IN    *
+000170*    ASCENDING SEQUENCE.  RESTART SKIP LOGIC IN ADD_NUMBERS      *
+000180*    COUNTS DETAIL RECORDS BY POSITION IN THE FILE, NOT BY       *
+000190*    COMPARING TRANS-KEY VALUES.                                 *
+000200     05  TRANS-AMOUNT                PIC 9(07)V99.
+000210     05  FILLER                      PIC X(07).
+000220*    2026-08-09  RM   WIDENED TRANS-AMOUNT TO CARRY DOLLARS      *
+000230*                     AND CENTS ALONGSIDE NUM1/NUM2/TOTAL.       *
+000240*    2026-08-09  RM   ADDED TRANS-REC-TYPE SO AN OPTIONAL LEAD   *
+000250*                     HEADER RECORD CAN CARRY AN EXPECTED        *
+000260*                     CONTROL TOTAL FOR THE BATCH RUN TO BALANCE *
+000270*                     AGAINST (IN TRANS-AMOUNT).  DETAIL RECORDS *
+000280*                     LEAVE TRANS-REC-TYPE AT SPACE OR "D".      *
