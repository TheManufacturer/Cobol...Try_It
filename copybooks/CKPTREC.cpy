@@ -0,0 +1,16 @@
+000010******************************************************************
+000020*                                                                *
+000030*   CKPTREC.CPY                                                 *
+000040*   CHECKPOINT RECORD FOR THE ADD_NUMBERS BATCH RUN - HOLDS THE  *
+000050*   LAST TRANSACTION KEY SUCCESSFULLY POSTED AND THE RUNNING     *
+000060*   ACCUMULATOR SO A RESTART DOES NOT RE-TOTAL EARLIER RECORDS.  *
+000070*                                                                *
+000080*   MODIFICATION HISTORY                                        *
+000090*   2026-08-09  RM   INITIAL VERSION.                            *
+000100*                                                                *
+000110******************************************************************
+000120 01  CKPT-RECORD.
+000130     05  CKPT-LAST-KEY               PIC 9(07).
+000140     05  CKPT-RUNNING-TOTAL          PIC 9(07)V99.
+000150     05  CKPT-RECORD-COUNT           PIC 9(07).
+000160     05  FILLER                      PIC X(10).
