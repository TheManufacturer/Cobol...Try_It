@@ -0,0 +1,47 @@
+000010******************************************************************
+000020*                                                                *
+000030*   RPTREC.CPY                                                  *
+000040*   HEADED REPORT LINE LAYOUTS FOR THE ADD_NUMBERS DAILY         *
+000050*   BALANCING REPORT.  ONE FD, THREE RECORD LAYOUTS - HEADER,    *
+000060*   DETAIL, AND TOTAL LINES ARE WRITTEN USING THE MATCHING       *
+000070*   01-LEVEL NAME.                                               *
+000080*                                                                *
+000090*   MODIFICATION HISTORY                                        *
+000100*   2026-08-09  RM   INITIAL VERSION.                            *
+000110*                                                                *
+000120******************************************************************
+000130 01  RPT-HEADER-LINE.
+000140     05  RPT-HDR-LABEL1              PIC X(10).
+000150     05  RPT-HDR-DATE                PIC X(08).
+000160     05  FILLER                      PIC X(05).
+000170     05  RPT-HDR-LABEL2              PIC X(10).
+000180     05  RPT-HDR-TIME                PIC X(08).
+000190     05  FILLER                      PIC X(05).
+000200     05  RPT-HDR-LABEL3              PIC X(06).
+000210     05  RPT-HDR-PAGE                PIC ZZZ9.
+000220     05  FILLER                      PIC X(30).
+000230 01  RPT-DETAIL-LINE.
+000240     05  FILLER                      PIC X(05).
+000250     05  RPT-DTL-KEY                 PIC ZZZZZZ9.
+000260     05  FILLER                      PIC X(05).
+000270     05  RPT-DTL-AMOUNT              PIC ZZZ,ZZZ,ZZ9.99.
+000280     05  FILLER                      PIC X(40).
+000290 01  RPT-TOTAL-LINE.
+000300     05  RPT-TOT-LABEL               PIC X(05).
+000310     05  FILLER                      PIC X(07).
+000320     05  RPT-TOT-COUNT               PIC Z,ZZZ,ZZ9.
+000330     05  FILLER                      PIC X(01).
+000340     05  RPT-TOT-AMOUNT              PIC ZZZ,ZZZ,ZZ9.99.
+000350     05  FILLER                      PIC X(02).
+000360     05  RPT-TOT-BALANCE-MSG         PIC X(22).
+000370     05  FILLER                      PIC X(06).
+000380*    2026-08-09  RM   ADDED RPT-TOT-BALANCE-MSG TO CARRY THE     *
+000390*                     OUT-OF-BALANCE FLAG ONTO THE PRINTED       *
+000400*                     REPORT WHEN A CONTROL TOTAL IS SUPPLIED.   *
+000410*    2026-08-09  RM   WIDENED RPT-TOT-COUNT TO 7 DIGITS TO MATCH *
+000420*                     WS-RECORD-COUNT/CKPT-RECORD-COUNT.  NAMED  *
+000430*                     THE LITERAL-TEXT FIELDS THAT WERE FORMERLY *
+000440*                     FILLER WITH VALUE CLAUSES SO THE CALLING   *
+000450*                     PROGRAM CAN MOVE THE CONSTANT TEXT IN      *
+000460*                     EXPLICITLY - FILE SECTION VALUE CLAUSES    *
+000470*                     ARE NOT RELIABLY INITIALIZED AT OPEN TIME. *
