@@ -0,0 +1,19 @@
+000010******************************************************************
+000020*                                                                *
+000030*   GLREC.CPY                                                   *
+000040*   FIXED-WIDTH GENERAL LEDGER INTERFACE RECORD - ONE RECORD    *
+000050*   PER ADD_NUMBERS RUN, PICKED UP BY THE DOWNSTREAM GL          *
+000060*   POSTING JOB.                                                *
+000070*                                                                *
+000080*   MODIFICATION HISTORY                                        *
+000090*   2026-08-09  RM   INITIAL VERSION.                            *
+000100*                                                                *
+000110******************************************************************
+000120 01  GL-RECORD.
+000130     05  GL-BATCH-ID                 PIC 9(06).
+000140     05  GL-POSTING-DATE.
+000150         10  GL-PD-YY                PIC 9(02).
+000160         10  GL-PD-MM                PIC 9(02).
+000170         10  GL-PD-DD                PIC 9(02).
+000180     05  GL-AMOUNT                   PIC 9(07)V99.
+000190     05  FILLER                      PIC X(19).
