@@ -0,0 +1,41 @@
+000010******************************************************************
+000020*                                                                *
+000030*   AUDITREC.CPY                                                *
+000040*   AUDIT LOG RECORD - ONE ENTRY IS APPENDED EACH TIME           *
+000050*   ADD_NUMBERS COMPLETES A RUN, FOR BALANCING AND               *
+000060*   RECONCILIATION LOOKUP.                                       *
+000070*                                                                *
+000080*   MODIFICATION HISTORY                                        *
+000090*   2026-08-09  RM   INITIAL VERSION.                            *
+000100*   2026-08-09  RM   WIDENED AUDIT-NUM1/AUDIT-NUM2/AUDIT-TOTAL   *
+000110*                    TO PIC 9(07)V99 TO MATCH THE WIDENED        *
+000120*                    NUM1/NUM2/TOTAL IN ADD_NUMBERS.             *
+000130*   2026-08-09  RM   STOPPED POPULATING AUDIT-NUM1/AUDIT-NUM2    *
+000140*                    ON THE INTERACTIVE PATH - AN N-ITEM RUN     *
+000150*                    CANNOT BE REPRESENTED BY TWO FIELDS.  BOTH  *
+000160*                    RUN MODES NOW LEAVE THEM ZEROED AND RELY ON *
+000170*                    AUDIT-TOTAL/AUDIT-RECORD-COUNT INSTEAD.     *
+000180*                                                                *
+000190******************************************************************
+000200 01  AUDIT-RECORD.
+000210     05  AUDIT-OPERATOR-ID           PIC X(08).
+000220     05  AUDIT-RUN-DATE.
+000230         10  AUDIT-RD-YY             PIC 9(02).
+000240         10  AUDIT-RD-MM             PIC 9(02).
+000250         10  AUDIT-RD-DD             PIC 9(02).
+000260     05  AUDIT-RUN-TIME.
+000270         10  AUDIT-RT-HH             PIC 9(02).
+000280         10  AUDIT-RT-MM             PIC 9(02).
+000290         10  AUDIT-RT-SS             PIC 9(02).
+000300     05  AUDIT-NUM1                  PIC 9(07)V99.
+000310*    AUDIT-NUM1/AUDIT-NUM2 ARE ALWAYS ZERO - RETAINED FOR RECORD *
+000320*    LAYOUT COMPATIBILITY ONLY.  USE AUDIT-TOTAL AND             *
+000330*    AUDIT-RECORD-COUNT FOR RECONCILIATION.                      *
+000340     05  AUDIT-NUM2                  PIC 9(07)V99.
+000350     05  AUDIT-TOTAL                 PIC 9(07)V99.
+000360     05  AUDIT-RECORD-COUNT          PIC 9(07).
+000370     05  FILLER                      PIC X(03).
+000380*    2026-08-09  RM   ADDED AUDIT-RECORD-COUNT SO A RUN'S AUDIT  *
+000390*                     ENTRY CARRIES THE NUMBER OF DETAIL RECORDS *
+000400*                     OR ITEMS IT POSTED, INSTEAD OF ONLY THE    *
+000410*                     ZEROED NUM1/NUM2 A BATCH RUN LEAVES BEHIND.*
